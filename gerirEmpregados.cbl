@@ -21,13 +21,35 @@
        
                SELECT TEMPSORT ASSIGN TO DISK
                ACCESS MODE IS SEQUENTIAL.
-               
+
+               SELECT OPTIONAL HISTORICO ASSIGN TO "historico.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT RELATORIO ASSIGN TO "relatorio.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT OPTIONAL DEPTFILE ASSIGN TO "departamentos.txt"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS dept-chave
+               FILE STATUS IS DEPTFILESTATUS.
+
+               SELECT OPTIONAL LOTEFILE ASSIGN TO "novosEmpregados.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOTEFILESTATUS.
+
+               SELECT OPTIONAL RESCISOES ASSIGN TO "rescisoes.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT EXTRATO ASSIGN TO "extratoSalarial.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD ficheiro.
        01 RECORD-EMPR.
            88 ENDOFFILE VALUE HIGH-VALUES.
-           02 identity PICTURE 9(3).
+           02 identity PICTURE 9(6).
            02 nome PICTURE x(15).
            02 salario PICTURE 9(4).
            02 genero PICTURE X.
@@ -38,7 +60,7 @@
        LABEL RECORDS ARE STANDARD.
        01 RECORD-EMPR-sf.
            88 ENDOFFILE-sf VALUE HIGH-VALUES.
-           02 id-sf PICTURE 9(3).
+           02 id-sf PICTURE 9(6).
            02 nome-sf PICTURE x(15).
            02 salario-sf PICTURE 9(4).
            02 genero-sf PICTURE X.
@@ -48,28 +70,73 @@
        SD TEMPSORT.
            01 RECORD-EMPR-ts.
            88 ENDOFFILE-ts VALUE HIGH-VALUES.
-           02 identity-ts PICTURE 9(3).
+           02 identity-ts PICTURE 9(6).
            02 nome-ts PICTURE x(15).
            02 salario-ts PICTURE 9(4).
            02 genero-ts PICTURE X.
            02 departamento-ts PICTURE 9.
            02 dataDeEntrada-ts PICTURE 9(6).
-       
- 
+
+       FD HISTORICO
+       LABEL RECORDS ARE STANDARD.
+       01 RECORD-HIST.
+           02 hist-identity PICTURE 9(6).
+           02 hist-nome PICTURE x(15).
+           02 hist-salario-antigo PICTURE 9(4).
+           02 hist-departamento-antigo PICTURE 9.
+           02 hist-data-alteracao PICTURE 9(6).
+
+       FD RELATORIO
+       LABEL RECORDS ARE STANDARD.
+       01 RECORD-REL PICTURE X(87).
+
+       FD DEPTFILE.
+       01 RECORD-DEPT.
+           88 ENDOFFILE-DEPT VALUE HIGH-VALUES.
+           02 dept-codigo PICTURE 9.
+           02 dept-nome PICTURE X(20).
+
+       FD LOTEFILE
+       LABEL RECORDS ARE STANDARD.
+       01 RECORD-LOTE.
+           88 ENDOFFILE-LOTE VALUE HIGH-VALUES.
+           02 lote-identity PICTURE 9(6).
+           02 lote-nome PICTURE X(15).
+           02 lote-salario PICTURE 9(4).
+           02 lote-genero PICTURE X.
+           02 lote-departamento PICTURE 9.
+           02 lote-dataDeEntrada PICTURE 9(6).
+
+       FD RESCISOES
+       LABEL RECORDS ARE STANDARD.
+       01 RECORD-RESCISAO.
+           02 rescisao-identity PICTURE 9(6).
+           02 rescisao-nome PICTURE X(15).
+           02 rescisao-salario PICTURE 9(4).
+           02 rescisao-genero PICTURE X.
+           02 rescisao-departamento PICTURE 9.
+           02 rescisao-dataDeEntrada PICTURE 9(6).
+           02 rescisao-data-saida PICTURE 9(6).
+
+       FD EXTRATO
+       LABEL RECORDS ARE STANDARD.
+       01 RECORD-EXTRATO PICTURE X(81).
+
+
        WORKING-STORAGE SECTION.
            01 SEM-VALOR PICTURE X.
            01 FILESTATUS PICTURE XX.
                88 OPERATIONSUCCESSFULL VALUE "00".
                88 RECORDEXISTS VALUE "22".
                88 NORECORDEXISTS VALUE "23".
-           01 idEmp PICTURE 9(3). 
+           01 idEmp PICTURE 9(6). 
            01 nomeEm PICTURE X(15).     
            01 salarioEm PICTURE 9(4).
            01 generoEm PICTURE X.
            01 dataEntrada PICTURE 9(6).
            01 departamentoEm PICTURE 9 value zero.
            01 CONTADOR-EMPREGADOS PICTURE 9(3) VALUE ZEROS.                            
-           01 RESPOSTA PICTURE 9. 
+           01 RESPOSTA PICTURE 99.
            01 erro picture 9 value zero. 
            01 CONDICAO PICTURE 9 VALUE ZERO.
            01 MIN PICTURE 9(4).
@@ -77,8 +144,70 @@
            01 MEDIO PICTURE 9(4)V9.
            01 MASCARA PICTURE ZZZ9.9.
            01 TOTAL-SALARIOS PICTURE 9(7).
-           01 data-invalida PICTURE 9 VALUE ZEROS.      
-          
+           01 data-invalida PICTURE 9 VALUE ZEROS.
+           01 DEPT-MIN-SAL PICTURE 9(4) OCCURS 10 TIMES.
+           01 DEPT-MAX-SAL PICTURE 9(4) OCCURS 10 TIMES.
+           01 DEPT-TOTAL-SAL PICTURE 9(7) OCCURS 10 TIMES.
+           01 DEPT-COUNT-EMP PICTURE 9(3) OCCURS 10 TIMES.
+           01 DEPT-MEDIO-SAL PICTURE 9(4)V9 OCCURS 10 TIMES.
+           01 DEPT-INDEX PICTURE 99.
+           01 DEPT-TABELA-CODIGO PICTURE 9 OCCURS 10 TIMES.
+           01 DEPT-TABELA-NOME PICTURE X(20) OCCURS 10 TIMES.
+           01 NUM-DEPARTAMENTOS PICTURE 99 VALUE ZERO.
+           01 DEPT-BUSCA-CODIGO PICTURE 9.
+           01 DEPT-BUSCA-INDEX PICTURE 99.
+           01 DEPT-INDEX-ENCONTRADO PICTURE 99 VALUE ZERO.
+           01 SALARIO-ANTIGO PICTURE 9(4).
+           01 DEPARTAMENTO-ANTIGO PICTURE 9.
+           01 WS-CURRENT-DATE PICTURE X(21).
+           01 REL-HEADER PICTURE X(80)
+               VALUE "ID     NOME             GENERO DEPTO SALARIO DATA-ENTRADA".
+           01 LINHA-RELATORIO.
+               02 LR-ID PICTURE Z(5)9.
+               02 FILLER PICTURE X(1) VALUE SPACES.
+               02 LR-NOME PICTURE X(15).
+               02 FILLER PICTURE X(2) VALUE SPACES.
+               02 LR-GENERO PICTURE X.
+               02 FILLER PICTURE X(6) VALUE SPACES.
+               02 LR-DEPARTAMENTO PICTURE 9.
+               02 FILLER PICTURE X(5) VALUE SPACES.
+               02 LR-SALARIO PICTURE Z(3)9.
+               02 FILLER PICTURE X(4) VALUE SPACES.
+               02 LR-DATA PICTURE 9(6).
+               02 FILLER PICTURE X(36) VALUE SPACES.
+           01 dept-chave PICTURE 9.
+           01 DEPTFILESTATUS PICTURE XX.
+               88 DEPTOPERATIONSUCCESSFULL VALUE "00".
+               88 DEPTRECORDEXISTS VALUE "22".
+               88 DEPTNORECORDEXISTS VALUE "23".
+           01 erro-dept PICTURE 9 VALUE ZERO.
+           01 DEPT-CODIGO-VERIFICAR PICTURE 9.
+           01 DEPT-VALIDO PICTURE 9 VALUE ZERO.
+           01 LOTEFILESTATUS PICTURE XX.
+               88 LOTEOPERATIONSUCCESSFULL VALUE "00".
+           01 erro-lote PICTURE 9 VALUE ZERO.
+           01 LOTE-TOTAL PICTURE 9(4) VALUE ZERO.
+           01 LOTE-SUCESSO PICTURE 9(4) VALUE ZERO.
+           01 LOTE-FALHA PICTURE 9(4) VALUE ZERO.
+           01 EXTRATO-HEADER PICTURE X(80)
+               VALUE "ID     NOME             DEPTO SALARIO".
+           01 LINHA-EXTRATO.
+               02 EXT-ID PICTURE Z(5)9.
+               02 FILLER PICTURE X(1) VALUE SPACES.
+               02 EXT-NOME PICTURE X(15).
+               02 FILLER PICTURE X(2) VALUE SPACES.
+               02 EXT-DEPARTAMENTO PICTURE 9.
+               02 FILLER PICTURE X(5) VALUE SPACES.
+               02 EXT-SALARIO PICTURE Z(3)9.
+               02 FILLER PICTURE X(47) VALUE SPACES.
+           01 GD-COUNT-M PICTURE 9(3) OCCURS 10 TIMES.
+           01 GD-COUNT-F PICTURE 9(3) OCCURS 10 TIMES.
+           01 GD-TOTAL-EMP PICTURE 9(3) VALUE ZERO.
+           01 GD-DEPT-TOTAL PICTURE 9(3).
+           01 GD-PERC PICTURE 999V99.
+           01 GD-MASCARA PICTURE ZZ9.99.
+           01 GD-INDEX PICTURE 99.
+
        PROCEDURE DIVISION.
        
        declaratives.
@@ -87,12 +216,29 @@
            display "Erro! Ficheiro inexistente!".
            compute erro = 1.
            display space.
-       end declaratives.  
-                
+       SupDeptFile section.
+           use after error procedure on DEPTFILE.
+           display "Erro! Ficheiro de departamentos inexistente!".
+           compute erro-dept = 1.
+           display space.
+       SupLoteFile section.
+           use after error procedure on LOTEFILE.
+           display "Erro! Ficheiro de novos empregados inexistente!".
+           compute erro-lote = 1.
+           display space.
+       end declaratives.
+
        INICIO-PROGRAMA.
        OPEN I-O FICHEIRO.
-       PERFORM OBTEM-RESPOSTA UNTIL RESPOSTA = 0. 
-       CLOSE FICHEIRO.     
+       OPEN I-O DEPTFILE.
+       OPEN EXTEND HISTORICO.
+       OPEN EXTEND RESCISOES.
+       PERFORM INICIALIZAR-DEPARTAMENTOS.
+       PERFORM OBTEM-RESPOSTA UNTIL RESPOSTA = 0.
+       CLOSE FICHEIRO.
+       CLOSE DEPTFILE.
+       CLOSE HISTORICO.
+       CLOSE RESCISOES.
        DISPLAY "OBRIGADO!"
        ACCEPT SEM-VALOR.
        GOBACK. 
@@ -107,6 +253,9 @@
            DISPLAY "<5> Mostrar informacao dos todos empregados".
            DISPLAY "<6> Mostrar estatistica dos todos salarios (MAX/MIN/MEDIO). ".
            DISPLAY "<7> Mostrar um departamento especifico.".
+           DISPLAY "<8> Carregar novos empregados em lote (novosEmpregados.txt).".
+           DISPLAY "<9> Gerar extrato salarial para pagamentos (extratoSalarial.txt).".
+           DISPLAY "<10> Mostrar efetivo por genero e departamento (com percentagens).".
            DISPLAY "<0> Sair".
            DISPLAY SPACE.
            DISPLAY "Insira a sua resposta".
@@ -129,14 +278,20 @@
                PERFORM MOSTRA-ESTATISTICA-SALARIOS
                WHEN 7
                PERFORM MOSTRA-DEPARTAMENTO
+               WHEN 8
+               PERFORM CARREGAR-LOTE
+               WHEN 9
+               PERFORM GERAR-EXTRATO-SALARIAL
+               WHEN 10
+               PERFORM MOSTRA-ESTATISTICA-GENERO-DEPARTAMENTO
                WHEN 0
                DISPLAY "FIM DO PROGRAMA!".
    
        ENTRADA-EMPREGADO.
            compute data-invalida = 0.
-           DISPLAY "Insira o numero de identificacao (3 DIGITOS).".
+           DISPLAY "Insira o numero de identificacao (6 DIGITOS).".
            ACCEPT idEmp.
-               IF idEmp <= 0 or idEmp > 999
+               IF idEmp <= 0 or idEmp > 999999
                    DISPLAY "O numero de identificacao invalido."
                    COMPUTE data-invalida = 1
                END-IF.  
@@ -164,14 +319,16 @@
                   END-IF    
            END-IF.
            
-           IF data-invalida = 0 
-               DISPLAY "Insira o numero de departamento:" 
-               DISPLAY "1- Marketing, 2- P&I, 3-Producao."
+           IF data-invalida = 0
+               DISPLAY "Insira o numero de departamento:"
+               PERFORM LISTAR-DEPARTAMENTOS
                ACCEPT departamento
-                   IF departamento > 3 OR departamento < 0
+               MOVE departamento TO DEPT-CODIGO-VERIFICAR
+               PERFORM VALIDA-DEPARTAMENTO
+                   IF DEPT-VALIDO = 0
                     DISPLAY "O departamento invalido."
                       COMPUTE data-invalida = 1
-                   END-IF    
+                   END-IF
            END-IF.
             
            IF data-invalida = 0 
@@ -225,14 +382,27 @@
                AT END SET ENDOFFILE TO TRUE
            END-READ
            if erro = 0
+               OPEN OUTPUT RELATORIO
+               MOVE REL-HEADER TO RECORD-REL
+               WRITE RECORD-REL
                PERFORM UNTIL ENDOFFILE
-                   DISPLAY identity SPACE  nome SPACE  genero SPACE departamento SPACE salario SPACE  dataDeEntrada 
-                   READ FICHEIRO NEXT RECORD 
+                   DISPLAY identity SPACE  nome SPACE  genero SPACE departamento SPACE salario SPACE  dataDeEntrada
+                   MOVE identity TO LR-ID
+                   MOVE nome TO LR-NOME
+                   MOVE genero TO LR-GENERO
+                   MOVE departamento TO LR-DEPARTAMENTO
+                   MOVE salario TO LR-SALARIO
+                   MOVE dataDeEntrada TO LR-DATA
+                   MOVE LINHA-RELATORIO TO RECORD-REL
+                   WRITE RECORD-REL
+                   READ FICHEIRO NEXT RECORD
                        AT END SET ENDOFFILE TO TRUE
                    END-READ
                END-PERFORM
+               CLOSE RELATORIO
                DISPLAY SPACE
-               
+               DISPLAY "Relatorio escrito em relatorio.txt"
+
            else
            compute erro = 0
            display space
@@ -247,75 +417,115 @@
        SORT TEMPSORT ON ASCENDING KEY salario-ts
            USING FICHEIRO GIVING SORTEDFILE.
        OPEN INPUT SORTEDFILE.
+       OPEN OUTPUT RELATORIO.
+       MOVE REL-HEADER TO RECORD-REL.
+       WRITE RECORD-REL.
            PERFORM LER-SORTEDFILE UNTIL CONDICAO = 1.
-       DISPLAY SPACE.    
+       DISPLAY SPACE.
        CLOSE SORTEDFILE.
+       CLOSE RELATORIO.
+       DISPLAY "Relatorio escrito em relatorio.txt".
        OPEN I-O FICHEIRO.
        COMPUTE CONDICAO = 0.
-       
+
        ORDENAR-DEPARTAMENTO.
-       
+
        CLOSE FICHEIRO.
        SORT TEMPSORT ON ASCENDING KEY departamento-ts
-           USING FICHEIRO GIVING SORTEDFILE.       
-       OPEN INPUT SORTEDFILE.       
+           USING FICHEIRO GIVING SORTEDFILE.
+       OPEN INPUT SORTEDFILE.
+       OPEN OUTPUT RELATORIO.
+       MOVE REL-HEADER TO RECORD-REL.
+       WRITE RECORD-REL.
            PERFORM LER-SORTEDFILE UNTIL CONDICAO = 1.
-       DISPLAY SPACE.       
+       DISPLAY SPACE.
        CLOSE SORTEDFILE.
+       CLOSE RELATORIO.
+       DISPLAY "Relatorio escrito em relatorio.txt".
        OPEN I-O FICHEIRO.
        COMPUTE CONDICAO = 0.
-       
+
        ORDENAR-GENERO.
        CLOSE FICHEIRO.
        SORT TEMPSORT ON ASCENDING KEY genero-ts
            USING FICHEIRO GIVING SORTEDFILE.
        OPEN INPUT SORTEDFILE.
+       OPEN OUTPUT RELATORIO.
+       MOVE REL-HEADER TO RECORD-REL.
+       WRITE RECORD-REL.
            PERFORM LER-SORTEDFILE UNTIL CONDICAO = 1.
-       DISPLAY SPACE.    
+       DISPLAY SPACE.
        CLOSE SORTEDFILE.
+       CLOSE RELATORIO.
+       DISPLAY "Relatorio escrito em relatorio.txt".
        OPEN I-O FICHEIRO.
        COMPUTE CONDICAO = 0.
-                        
+
        LER-SORTEDFILE.
        READ SORTEDFILE AT END MOVE 1 TO CONDICAO.
           IF CONDICAO = 0
-               PERFORM 
+               PERFORM
                    DISPLAY SPACE
-                   DISPLAY id-sf SPACE  nome-sf " genero:" genero-sf " departamento:" departamento-sf " salario:" salario-sf " data:" dataDeEntrada-sf 
+                   DISPLAY id-sf SPACE  nome-sf " genero:" genero-sf " departamento:" departamento-sf " salario:" salario-sf " data:" dataDeEntrada-sf
+                   MOVE id-sf TO LR-ID
+                   MOVE nome-sf TO LR-NOME
+                   MOVE genero-sf TO LR-GENERO
+                   MOVE departamento-sf TO LR-DEPARTAMENTO
+                   MOVE salario-sf TO LR-SALARIO
+                   MOVE dataDeEntrada-sf TO LR-DATA
+                   MOVE LINHA-RELATORIO TO RECORD-REL
+                   WRITE RECORD-REL
                END-PERFORM
            END-IF.
      
        APAGAR-EMPREGADO.
-           DISPLAY "Insira o numero de identificacao (3 digitos).".
-           ACCEPT idEmp. 
-           DELETE FICHEIRO RECORD
+           DISPLAY "Insira o numero de identificacao (6 digitos).".
+           ACCEPT idEmp.
+           READ FICHEIRO
                INVALID KEY
                    IF NORECORDEXISTS
                        DISPLAY "DELETE ERROR, NO RECORD AT "  idEmp
                    ELSE
-                       DISPLAY "UNEXPECTED ERROR. FILE STATUS IS " FILESTATUS    
+                       DISPLAY "UNEXPECTED ERROR. FILE STATUS IS " FILESTATUS
                    END-IF
-               NOT INVALID KEY
-                   display space
-                   DISPLAY "Apagamos com sucesso."
-            END-DELETE.           
-            DISPLAY SPACE. 
+           END-READ.
+           IF OPERATIONSUCCESSFULL
+               MOVE identity TO rescisao-identity
+               MOVE nome TO rescisao-nome
+               MOVE salario TO rescisao-salario
+               MOVE genero TO rescisao-genero
+               MOVE departamento TO rescisao-departamento
+               MOVE dataDeEntrada TO rescisao-dataDeEntrada
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+               MOVE WS-CURRENT-DATE(7:2) TO rescisao-data-saida(1:2)
+               MOVE WS-CURRENT-DATE(5:2) TO rescisao-data-saida(3:2)
+               MOVE WS-CURRENT-DATE(3:2) TO rescisao-data-saida(5:2)
+               WRITE RECORD-RESCISAO
+               DELETE FICHEIRO RECORD
+                   INVALID KEY
+                       DISPLAY "UNEXPECTED ERROR. FILE STATUS IS " FILESTATUS
+                   NOT INVALID KEY
+                       display space
+                       DISPLAY "Apagamos com sucesso."
+               END-DELETE
+           END-IF.
+            DISPLAY SPACE.
                   
        LER-EMPREGADO.
        
-       DISPLAY "Insira o numero de identificacao (3 digitos).".
+       DISPLAY "Insira o numero de identificacao (6 digitos).".
        ACCEPT idEmp.
        READ FICHEIRO
            INVALID KEY
                IF NORECORDEXISTS
                    DISPLAY "READ ERROR, NO RECORD AT "  idEmp
-               ELSE  
-                   DISPLAY "UNEXPECTED ERROR. FILE STATUS IS " FILESTATUS    
-               END-IF 
+               ELSE
+                   DISPLAY "UNEXPECTED ERROR. FILE STATUS IS " FILESTATUS
+               END-IF
        END-READ.
        IF OPERATIONSUCCESSFULL
            display space
-           DISPLAY "Id: " identity " nome: " nome  " genero: " genero 
+           DISPLAY "Id: " identity " nome: " nome  " genero: " genero
            DISPLAY "departamento: " departamento " salario: " salario " data: "  dataDeEntrada
            display space
        END-IF.        
@@ -323,21 +533,39 @@
         
        ATUALIZAR-EMPREGADO.
        
-       DISPLAY "Insira o numero de identificacao (3 digitos).".
+       DISPLAY "Insira o numero de identificacao (6 digitos).".
        ACCEPT idEmp.
        READ FICHEIRO
            INVALID KEY
                IF NORECORDEXISTS
                    DISPLAY "READ ERROR, NO RECORD AT "  idEmp
-               ELSE  
-                   DISPLAY "UNEXPECTED ERROR. FILE STATUS IS " FILESTATUS    
-               END-IF 
+               ELSE
+                   DISPLAY "UNEXPECTED ERROR. FILE STATUS IS " FILESTATUS
+               END-IF
        END-READ.
        IF OPERATIONSUCCESSFULL
+           MOVE salario TO SALARIO-ANTIGO
+           MOVE departamento TO DEPARTAMENTO-ANTIGO
            DISPLAY "Insira o salario novo"
            ACCEPT salario
-           DISPLAY "Insira o numero de departamento (1- Marketing, 2- P&I, 3-Producao)"
+           DISPLAY "Insira o numero de departamento"
+           PERFORM LISTAR-DEPARTAMENTOS
            ACCEPT departamento
+           MOVE departamento TO DEPT-CODIGO-VERIFICAR
+           PERFORM VALIDA-DEPARTAMENTO
+           IF DEPT-VALIDO = 0
+               DISPLAY "O departamento invalido. Mantendo o departamento anterior."
+               MOVE DEPARTAMENTO-ANTIGO TO departamento
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE identity TO hist-identity
+           MOVE nome TO hist-nome
+           MOVE SALARIO-ANTIGO TO hist-salario-antigo
+           MOVE DEPARTAMENTO-ANTIGO TO hist-departamento-antigo
+           MOVE WS-CURRENT-DATE(7:2) TO hist-data-alteracao(1:2)
+           MOVE WS-CURRENT-DATE(5:2) TO hist-data-alteracao(3:2)
+           MOVE WS-CURRENT-DATE(3:2) TO hist-data-alteracao(5:2)
+           WRITE RECORD-HIST
            REWRITE RECORD-EMPR
                INVALID KEY 
                    DISPLAY "UNEXPECTED ERROR. FILE STATUS IS " FILESTATUS 
@@ -359,23 +587,38 @@
            END-READ
            if erro = 0
                DISPLAY "Insira o numero de departamento para mostrar:"
-               DISPLAY "1- Marketing, 2- P&I, 3-Producao"
+               PERFORM LISTAR-DEPARTAMENTOS
                ACCEPT departamentoEm
-               IF ( departamentoEm > 3 OR departamentoEm < 0)
+               MOVE departamentoEm TO DEPT-CODIGO-VERIFICAR
+               PERFORM VALIDA-DEPARTAMENTO
+               IF DEPT-VALIDO = 0
                    DISPLAY SPACE
                    DISPLAY "O numero de departamento invalido."
                    DISPLAY SPACE 
-               ELSE                   
-                   PERFORM UNTIL ENDOFFILE                
+               ELSE
+                   OPEN OUTPUT RELATORIO
+                   MOVE REL-HEADER TO RECORD-REL
+                   WRITE RECORD-REL
+                   PERFORM UNTIL ENDOFFILE
                        IF departamento = departamentoEm
                            DISPLAY SPACE
-                           DISPLAY identity space nome  " genero: " genero " departamento: " departamento " salario: " salario " data: "  dataDeEntrada 
-                           DISPLAY SPACE 
-                       END-IF     
-             READ FICHEIRO NEXT RECORD 
+                           DISPLAY identity space nome  " genero: " genero " departamento: " departamento " salario: " salario " data: "  dataDeEntrada
+                           DISPLAY SPACE
+                           MOVE identity TO LR-ID
+                           MOVE nome TO LR-NOME
+                           MOVE genero TO LR-GENERO
+                           MOVE departamento TO LR-DEPARTAMENTO
+                           MOVE salario TO LR-SALARIO
+                           MOVE dataDeEntrada TO LR-DATA
+                           MOVE LINHA-RELATORIO TO RECORD-REL
+                           WRITE RECORD-REL
+                       END-IF
+             READ FICHEIRO NEXT RECORD
                 AT END SET ENDOFFILE TO TRUE
              END-READ
-                    END-PERFORM    
+                    END-PERFORM
+                   CLOSE RELATORIO
+                   DISPLAY "Relatorio escrito em relatorio.txt"
            else
            compute erro = 0
            display space
@@ -389,7 +632,8 @@
        PERFORM CONTA-MIN.
        PERFORM CONTA-MAX.
        PERFORM CONTA-MEDIA.
-       
+       PERFORM CONTA-POR-DEPARTAMENTO.
+
        CONTA-MIN.
        if erro = 0
            MOVE ZEROS TO idEmp
@@ -488,9 +732,346 @@
            end-if
        else
            compute erro = 0
-           display space    
-       end-if.        
-                            
+           display space
+       end-if.
+
+       CARREGAR-TABELA-DEPARTAMENTOS.
+       MOVE ZERO TO NUM-DEPARTAMENTOS.
+       if erro-dept = 0
+           MOVE ZERO TO dept-chave
+           START DEPTFILE KEY IS GREATER THAN dept-chave
+               INVALID KEY DISPLAY "UNEXPECTED ERROR ON START (DEPTFILE)."
+           END-START
+           READ DEPTFILE NEXT RECORD
+               AT END SET ENDOFFILE-DEPT TO TRUE
+           END-READ
+           PERFORM UNTIL ENDOFFILE-DEPT
+               COMPUTE NUM-DEPARTAMENTOS = NUM-DEPARTAMENTOS + 1
+               MOVE dept-codigo TO DEPT-TABELA-CODIGO(NUM-DEPARTAMENTOS)
+               MOVE dept-nome TO DEPT-TABELA-NOME(NUM-DEPARTAMENTOS)
+               READ DEPTFILE NEXT RECORD
+                   AT END SET ENDOFFILE-DEPT TO TRUE
+               END-READ
+           END-PERFORM
+       else
+           compute erro-dept = 0
+           display space
+       end-if.
+
+       ENCONTRAR-DEPT-INDEX.
+       MOVE ZERO TO DEPT-INDEX-ENCONTRADO.
+       PERFORM VARYING DEPT-BUSCA-INDEX FROM 1 BY 1 UNTIL DEPT-BUSCA-INDEX > NUM-DEPARTAMENTOS
+           IF DEPT-TABELA-CODIGO(DEPT-BUSCA-INDEX) = DEPT-BUSCA-CODIGO
+               MOVE DEPT-BUSCA-INDEX TO DEPT-INDEX-ENCONTRADO
+           END-IF
+       END-PERFORM.
+
+       CONTA-POR-DEPARTAMENTO.
+       PERFORM CARREGAR-TABELA-DEPARTAMENTOS.
+       PERFORM VARYING DEPT-INDEX FROM 1 BY 1 UNTIL DEPT-INDEX > NUM-DEPARTAMENTOS
+           MOVE 9999 TO DEPT-MIN-SAL(DEPT-INDEX)
+           MOVE ZERO TO DEPT-MAX-SAL(DEPT-INDEX)
+           MOVE ZERO TO DEPT-TOTAL-SAL(DEPT-INDEX)
+           MOVE ZERO TO DEPT-COUNT-EMP(DEPT-INDEX)
+       END-PERFORM.
+       if erro = 0
+           MOVE ZEROS TO idEmp
+           START FICHEIRO KEY IS GREATER THAN idEmp
+               INVALID KEY DISPLAY "UNEXPECTED ERROR ON START."
+           END-START
+           READ FICHEIRO NEXT RECORD
+               AT END SET ENDOFFILE TO TRUE
+           END-READ
+           if erro = 0
+               PERFORM UNTIL ENDOFFILE
+                   MOVE departamento TO DEPT-BUSCA-CODIGO
+                   PERFORM ENCONTRAR-DEPT-INDEX
+                   IF DEPT-INDEX-ENCONTRADO > 0
+                       IF salario < DEPT-MIN-SAL(DEPT-INDEX-ENCONTRADO)
+                           MOVE salario TO DEPT-MIN-SAL(DEPT-INDEX-ENCONTRADO)
+                       END-IF
+                       IF salario > DEPT-MAX-SAL(DEPT-INDEX-ENCONTRADO)
+                           MOVE salario TO DEPT-MAX-SAL(DEPT-INDEX-ENCONTRADO)
+                       END-IF
+                       COMPUTE DEPT-TOTAL-SAL(DEPT-INDEX-ENCONTRADO) = DEPT-TOTAL-SAL(DEPT-INDEX-ENCONTRADO) + salario
+                       COMPUTE DEPT-COUNT-EMP(DEPT-INDEX-ENCONTRADO) = DEPT-COUNT-EMP(DEPT-INDEX-ENCONTRADO) + 1
+                   END-IF
+                   READ FICHEIRO NEXT RECORD
+                       AT END SET ENDOFFILE TO TRUE
+                   END-READ
+               END-PERFORM
+               DISPLAY SPACE
+               DISPLAY "Estatistica de salarios por departamento:"
+               PERFORM VARYING DEPT-INDEX FROM 1 BY 1 UNTIL DEPT-INDEX > NUM-DEPARTAMENTOS
+                   DISPLAY SPACE
+                   IF DEPT-COUNT-EMP(DEPT-INDEX) > 0
+                       COMPUTE DEPT-MEDIO-SAL(DEPT-INDEX) = DEPT-TOTAL-SAL(DEPT-INDEX) / DEPT-COUNT-EMP(DEPT-INDEX)
+                       MOVE DEPT-MEDIO-SAL(DEPT-INDEX) TO MASCARA
+                       DISPLAY "Departamento " DEPT-TABELA-CODIGO(DEPT-INDEX) "- " DEPT-TABELA-NOME(DEPT-INDEX) ": minimo " DEPT-MIN-SAL(DEPT-INDEX) " maximo " DEPT-MAX-SAL(DEPT-INDEX) " medio " MASCARA " (" DEPT-COUNT-EMP(DEPT-INDEX) " empregados)"
+                   ELSE
+                       DISPLAY "Departamento " DEPT-TABELA-CODIGO(DEPT-INDEX) "- " DEPT-TABELA-NOME(DEPT-INDEX) ": sem empregados."
+                   END-IF
+               END-PERFORM
+               DISPLAY SPACE
+           else
+           compute erro = 0
+           display space
+           end-if
+       else
+           compute erro = 0
+           display space
+       end-if.
+
+       MOSTRA-ESTATISTICA-GENERO-DEPARTAMENTO.
+       PERFORM CARREGAR-TABELA-DEPARTAMENTOS.
+       PERFORM VARYING GD-INDEX FROM 1 BY 1 UNTIL GD-INDEX > NUM-DEPARTAMENTOS
+           MOVE ZERO TO GD-COUNT-M(GD-INDEX)
+           MOVE ZERO TO GD-COUNT-F(GD-INDEX)
+       END-PERFORM.
+       MOVE ZERO TO GD-TOTAL-EMP.
+       if erro = 0
+           MOVE ZEROS TO idEmp
+           START FICHEIRO KEY IS GREATER THAN idEmp
+               INVALID KEY DISPLAY "UNEXPECTED ERROR ON START."
+           END-START
+           READ FICHEIRO NEXT RECORD
+               AT END SET ENDOFFILE TO TRUE
+           END-READ
+           if erro = 0
+               PERFORM UNTIL ENDOFFILE
+                   MOVE departamento TO DEPT-BUSCA-CODIGO
+                   PERFORM ENCONTRAR-DEPT-INDEX
+                   IF DEPT-INDEX-ENCONTRADO > 0
+                       COMPUTE GD-TOTAL-EMP = GD-TOTAL-EMP + 1
+                       IF genero = 'M'
+                           COMPUTE GD-COUNT-M(DEPT-INDEX-ENCONTRADO) = GD-COUNT-M(DEPT-INDEX-ENCONTRADO) + 1
+                       ELSE
+                           COMPUTE GD-COUNT-F(DEPT-INDEX-ENCONTRADO) = GD-COUNT-F(DEPT-INDEX-ENCONTRADO) + 1
+                       END-IF
+                   END-IF
+                   READ FICHEIRO NEXT RECORD
+                       AT END SET ENDOFFILE TO TRUE
+                   END-READ
+               END-PERFORM
+               DISPLAY SPACE
+               DISPLAY "Efetivo por genero e departamento:"
+               PERFORM VARYING GD-INDEX FROM 1 BY 1 UNTIL GD-INDEX > NUM-DEPARTAMENTOS
+                   COMPUTE GD-DEPT-TOTAL = GD-COUNT-M(GD-INDEX) + GD-COUNT-F(GD-INDEX)
+                   DISPLAY SPACE
+                   DISPLAY "Departamento " DEPT-TABELA-CODIGO(GD-INDEX) "- " DEPT-TABELA-NOME(GD-INDEX) ": " GD-DEPT-TOTAL " empregados"
+                   IF GD-DEPT-TOTAL > 0
+                       COMPUTE GD-PERC = GD-COUNT-M(GD-INDEX) * 100 / GD-DEPT-TOTAL
+                       MOVE GD-PERC TO GD-MASCARA
+                       DISPLAY "  M: " GD-COUNT-M(GD-INDEX) " (" GD-MASCARA "% do departamento)"
+                       COMPUTE GD-PERC = GD-COUNT-M(GD-INDEX) * 100 / GD-TOTAL-EMP
+                       MOVE GD-PERC TO GD-MASCARA
+                       DISPLAY "      (" GD-MASCARA "% do total da empresa)"
+                       COMPUTE GD-PERC = GD-COUNT-F(GD-INDEX) * 100 / GD-DEPT-TOTAL
+                       MOVE GD-PERC TO GD-MASCARA
+                       DISPLAY "  F: " GD-COUNT-F(GD-INDEX) " (" GD-MASCARA "% do departamento)"
+                       COMPUTE GD-PERC = GD-COUNT-F(GD-INDEX) * 100 / GD-TOTAL-EMP
+                       MOVE GD-PERC TO GD-MASCARA
+                       DISPLAY "      (" GD-MASCARA "% do total da empresa)"
+                   ELSE
+                       DISPLAY "  sem empregados."
+                   END-IF
+               END-PERFORM
+               DISPLAY SPACE
+           else
+           compute erro = 0
+           display space
+           end-if
+       else
+           compute erro = 0
+           display space
+       end-if.
+
+       INICIALIZAR-DEPARTAMENTOS.
+       if erro-dept = 0
+           MOVE 1 TO dept-chave
+           READ DEPTFILE
+               INVALID KEY
+                   MOVE 1 TO dept-codigo
+                   MOVE "Marketing" TO dept-nome
+                   WRITE RECORD-DEPT
+                       INVALID KEY
+                           IF DEPTRECORDEXISTS
+                               DISPLAY "SEED ERROR, DEPARTMENT ALREADY EXISTS AT " dept-chave
+                           ELSE
+                               DISPLAY "UNEXPECTED ERROR. FILE STATUS IS " DEPTFILESTATUS
+                           END-IF
+                   END-WRITE
+                   MOVE 2 TO dept-chave
+                   MOVE 2 TO dept-codigo
+                   MOVE "P&I" TO dept-nome
+                   WRITE RECORD-DEPT
+                       INVALID KEY
+                           IF DEPTRECORDEXISTS
+                               DISPLAY "SEED ERROR, DEPARTMENT ALREADY EXISTS AT " dept-chave
+                           ELSE
+                               DISPLAY "UNEXPECTED ERROR. FILE STATUS IS " DEPTFILESTATUS
+                           END-IF
+                   END-WRITE
+                   MOVE 3 TO dept-chave
+                   MOVE 3 TO dept-codigo
+                   MOVE "Producao" TO dept-nome
+                   WRITE RECORD-DEPT
+                       INVALID KEY
+                           IF DEPTRECORDEXISTS
+                               DISPLAY "SEED ERROR, DEPARTMENT ALREADY EXISTS AT " dept-chave
+                           ELSE
+                               DISPLAY "UNEXPECTED ERROR. FILE STATUS IS " DEPTFILESTATUS
+                           END-IF
+                   END-WRITE
+           END-READ
+       else
+           compute erro-dept = 0
+           display space
+       end-if.
+
+       GERAR-EXTRATO-SALARIAL.
+       if erro = 0
+           MOVE ZEROS TO idEmp
+           START FICHEIRO KEY IS GREATER THAN idEmp
+               INVALID KEY DISPLAY "UNEXPECTED ERROR ON START."
+           END-START
+           READ FICHEIRO NEXT RECORD
+               AT END SET ENDOFFILE TO TRUE
+           END-READ
+           if erro = 0
+               OPEN OUTPUT EXTRATO
+               MOVE EXTRATO-HEADER TO RECORD-EXTRATO
+               WRITE RECORD-EXTRATO
+               PERFORM UNTIL ENDOFFILE
+                   MOVE identity TO EXT-ID
+                   MOVE nome TO EXT-NOME
+                   MOVE departamento TO EXT-DEPARTAMENTO
+                   MOVE salario TO EXT-SALARIO
+                   MOVE LINHA-EXTRATO TO RECORD-EXTRATO
+                   WRITE RECORD-EXTRATO
+                   READ FICHEIRO NEXT RECORD
+                       AT END SET ENDOFFILE TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE EXTRATO
+               DISPLAY SPACE
+               DISPLAY "Extrato salarial escrito em extratoSalarial.txt"
+               DISPLAY SPACE
+           else
+           compute erro = 0
+           display space
+           end-if
+       else
+           compute erro = 0
+           display space
+       end-if.
+
+       CARREGAR-LOTE.
+       MOVE ZERO TO LOTE-TOTAL.
+       MOVE ZERO TO LOTE-SUCESSO.
+       MOVE ZERO TO LOTE-FALHA.
+       OPEN INPUT LOTEFILE.
+       if erro-lote = 0
+           READ LOTEFILE NEXT RECORD
+               AT END SET ENDOFFILE-LOTE TO TRUE
+           END-READ
+           PERFORM UNTIL ENDOFFILE-LOTE
+               COMPUTE LOTE-TOTAL = LOTE-TOTAL + 1
+               COMPUTE data-invalida = 0
+               MOVE lote-identity TO idEmp
+               IF idEmp <= 0 OR idEmp > 999999
+                   DISPLAY "Linha " LOTE-TOTAL ": numero de identificacao invalido."
+                   COMPUTE data-invalida = 1
+               END-IF
+               IF data-invalida = 0 AND NOT (lote-genero = 'F' OR lote-genero = 'M')
+                   DISPLAY "Linha " LOTE-TOTAL ": genero invalido."
+                   COMPUTE data-invalida = 1
+               END-IF
+               IF data-invalida = 0 AND (lote-salario <= 0 OR lote-salario > 9999)
+                   DISPLAY "Linha " LOTE-TOTAL ": salario invalido."
+                   COMPUTE data-invalida = 1
+               END-IF
+               IF data-invalida = 0
+                   MOVE lote-departamento TO DEPT-CODIGO-VERIFICAR
+                   PERFORM VALIDA-DEPARTAMENTO
+                   IF DEPT-VALIDO = 0
+                       DISPLAY "Linha " LOTE-TOTAL ": departamento invalido."
+                       COMPUTE data-invalida = 1
+                   END-IF
+               END-IF
+               IF data-invalida = 0 AND (lote-dataDeEntrada <= 0 OR lote-dataDeEntrada > 999999)
+                   DISPLAY "Linha " LOTE-TOTAL ": data de entrada invalida."
+                   COMPUTE data-invalida = 1
+               END-IF
+               IF data-invalida = 0
+                   MOVE idEmp TO identity
+                   MOVE lote-nome TO nome
+                   MOVE lote-salario TO salario
+                   MOVE lote-genero TO genero
+                   MOVE lote-departamento TO departamento
+                   MOVE lote-dataDeEntrada TO dataDeEntrada
+                   WRITE RECORD-EMPR
+                       INVALID KEY
+                           IF RECORDEXISTS
+                               DISPLAY "Linha " LOTE-TOTAL ": ja existe um empregado com este numero."
+                           ELSE
+                               DISPLAY "Linha " LOTE-TOTAL ": erro inesperado. FILE STATUS IS " FILESTATUS
+                           END-IF
+                           COMPUTE LOTE-FALHA = LOTE-FALHA + 1
+                       NOT INVALID KEY
+                           COMPUTE LOTE-SUCESSO = LOTE-SUCESSO + 1
+                   END-WRITE
+               ELSE
+                   COMPUTE LOTE-FALHA = LOTE-FALHA + 1
+               END-IF
+               READ LOTEFILE NEXT RECORD
+                   AT END SET ENDOFFILE-LOTE TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE LOTEFILE
+           DISPLAY SPACE
+           DISPLAY "Carregamento em lote concluido: " LOTE-TOTAL " linhas, " LOTE-SUCESSO " inseridas, " LOTE-FALHA " rejeitadas."
+           DISPLAY SPACE
+       else
+           compute erro-lote = 0
+           display space
+       end-if.
+
+       LISTAR-DEPARTAMENTOS.
+       if erro-dept = 0
+           MOVE ZERO TO dept-chave
+           START DEPTFILE KEY IS GREATER THAN dept-chave
+               INVALID KEY DISPLAY "UNEXPECTED ERROR ON START (DEPTFILE)."
+           END-START
+           READ DEPTFILE NEXT RECORD
+               AT END SET ENDOFFILE-DEPT TO TRUE
+           END-READ
+           PERFORM UNTIL ENDOFFILE-DEPT
+               DISPLAY dept-codigo "- " dept-nome
+               READ DEPTFILE NEXT RECORD
+                   AT END SET ENDOFFILE-DEPT TO TRUE
+               END-READ
+           END-PERFORM
+       else
+           compute erro-dept = 0
+           display space
+       end-if.
+
+       VALIDA-DEPARTAMENTO.
+       MOVE ZERO TO DEPT-VALIDO.
+       if erro-dept = 0
+           MOVE DEPT-CODIGO-VERIFICAR TO dept-chave
+           READ DEPTFILE
+               INVALID KEY
+                   MOVE ZERO TO DEPT-VALIDO
+               NOT INVALID KEY
+                   MOVE 1 TO DEPT-VALIDO
+           END-READ
+       else
+           compute erro-dept = 0
+           display space
+       end-if.
+
        END PROGRAM Empregados.
 
        
